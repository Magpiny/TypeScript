@@ -0,0 +1,88 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  MAPSET       :  CITYMAP                                      *
+000400*  MAP          :  CITYMP1                                      *
+000500*  DESCRIPTION  :  OPERATOR SCREEN FOR MAINTAINING               *
+000600*                  SAMPLE.CITYTABLE THROUGH COBSAMP. THE         *
+000700*                  OPERATOR KEYS AN ACTION CODE (S/I/D) PLUS     *
+000800*                  CITY AND COUNTRY AND THE CONTROLLING          *
+000900*                  PROGRAM (CITYMNT) CALLS COBSAMP AND ECHOES    *
+001000*                  THE RESPONSE TEXT BACK TO THE SCREEN.         *
+001100*  AUTHOR       :  D. L. MASON, DATA SERVICES GROUP              *
+001200*  INSTALLATION :  SAMPLE APPLICATIONS                           *
+001300*  DATE-WRITTEN :  2026-08-09                                    *
+001400*                                                               *
+001500*  MODIFICATION HISTORY                                         *
+001600*  -------------------------------------------------------------*
+001700*  DATE       INIT  DESCRIPTION                                 *
+001800*  ---------- ----  ------------------------------------------- *
+001900*  2026-08-09 DLM   ORIGINAL MAPSET                              *
+002000*                                                               *
+002100*****************************************************************
+002200CITYMAP  DFHMSD TYPE=&SYSPARM,                                   X
+002300               MODE=INOUT,                                       X
+002400               LANG=COBOL,                                       X
+002500               CTRL=(FREEKB,FRSET),                              X
+002600               STORAGE=AUTO,                                     X
+002700               TIOAPFX=YES
+002900*
+003000CITYMP1  DFHMDI SIZE=(24,80),                                    X
+003100               LINE=1,                                           X
+003200               COLUMN=1
+003300*
+003400         DFHMDF POS=(1,30),                                      X
+003500               LENGTH=20,                                        X
+003600               ATTRB=(PROT,BRT),                                 X
+003700               INITIAL='CITYTABLE MAINTENANCE'
+003800*
+003900ACTIONL  DFHMDF POS=(3,1),                                       X
+004000               LENGTH=27,                                        X
+004100               ATTRB=(PROT,NORM),                                X
+004200               INITIAL='ACTION (S/I/D/U/V) . . . .'
+004300ACTION   DFHMDF POS=(3,29),                                      X
+004400               LENGTH=1,                                         X
+004500               ATTRB=(UNPROT,NORM,IC)
+004600*
+004700CITYL    DFHMDF POS=(4,1),                                       X
+004800               LENGTH=27,                                        X
+004900               ATTRB=(PROT,NORM),                                X
+005000               INITIAL='CITY  . . . . . . . . . . .'
+005100CITY     DFHMDF POS=(4,29),                                      X
+005200               LENGTH=32,                                        X
+005300               ATTRB=(UNPROT,NORM)
+005400*
+005500COUNTRL  DFHMDF POS=(5,1),                                       X
+005600               LENGTH=27,                                        X
+005700               ATTRB=(PROT,NORM),                                X
+005800               INITIAL='COUNTRY . . . . . . . . . .'
+005900COUNTRY  DFHMDF POS=(5,29),                                      X
+006000               LENGTH=32,                                        X
+006100               ATTRB=(UNPROT,NORM)
+006200*
+006300NEWCITL  DFHMDF POS=(6,1),                                       X
+006400               LENGTH=27,                                        X
+006500               ATTRB=(PROT,NORM),                                X
+006600               INITIAL='NEW CITY (UPDATE ONLY)  . .'
+006700NEWCITY  DFHMDF POS=(6,29),                                      X
+006800               LENGTH=32,                                        X
+006900               ATTRB=(UNPROT,NORM)
+007000*
+007100NEWCTRL  DFHMDF POS=(7,1),                                       X
+007200               LENGTH=27,                                        X
+007300               ATTRB=(PROT,NORM),                                X
+007400               INITIAL='NEW COUNTRY (UPDATE ONLY)  '
+007500NEWCTRY  DFHMDF POS=(7,29),                                      X
+007600               LENGTH=32,                                        X
+007700               ATTRB=(UNPROT,NORM)
+007800*
+007900MSG      DFHMDF POS=(22,1),                                      X
+008000               LENGTH=79,                                        X
+008100               ATTRB=(PROT,BRT)
+008200*
+008300         DFHMDF POS=(24,1),                                      X
+008400               LENGTH=79,                                        X
+008500               ATTRB=(PROT,NORM),                                X
+008600               INITIAL='PF3=EXIT'
+008700*
+008800         DFHMSD TYPE=FINAL
+008900         END
