@@ -12,19 +12,31 @@
        WORKING-STORAGE SECTION.
             EXEC SQL INCLUDE SQLCA END-EXEC.
        01 Sqlcode-Pic PIC +++999 USAGE DISPLAY.
+       01 Update-Work-Fields.
+            05 WS-Old-City    PIC X(32).
+            05 WS-New-City    PIC X(32).
+            05 WS-Old-Country PIC X(32).
+            05 WS-New-Country PIC X(32).
+       01 Audit-Work-Fields.
+            05 WS-Audit-Action  PIC X(8).
+            05 WS-Audit-City    PIC X(32).
+            05 WS-Audit-Country PIC X(32).
+            05 WS-Audit-Sqlcode PIC S9(9) USAGE COMP.
+       01 WS-Exist-Count PIC S9(9) USAGE COMP.
+       01 Action-Work-Fields.
+            05 WS-Action-Code PIC X(8).
+            05 WS-Action-Opt  PIC X(10) OCCURS 3 TIMES.
+            05 WS-Opt-Idx     PIC S9(4) USAGE COMP.
+       01 Paging-Work-Fields.
+            05 WS-Row-Limit     PIC S9(9) USAGE COMP.
+            05 WS-Row-Offset    PIC S9(9) USAGE COMP.
+            05 WS-Row-Limit-Set PIC X(1) VALUE 'N'.
+                88 Row-Limit-Already-Set VALUE 'Y'.
+       01 WS-Output-Format PIC X(4).
+       01 WS-Result-Status PIC X(10).
+       01 WS-Result-Sqlcode PIC S9(9) USAGE COMP.
        LINKAGE SECTION.
-       01 Action.
-            49 VAR-LEN  PIC S9(4)  USAGE BINARY.
-            49 VAR-TEXT PIC X9(8)  USAGE DISPLAY.
-       01 City.
-            49 VAR-LEN  PIC S9(4)  USAGE BINARY.
-            49 VAR-TEXT PIC X9(32) USAGE DISPLAY.
-       01 Country.
-            49 VAR-LEN  PIC S9(4)  USAGE BINARY.
-            49 VAR-TEXT PIC X9(32) USAGE DISPLAY.
-       01 Response.
-            49 VAR-LEN  PIC S9(4)  USAGE BINARY.
-            49 VAR-TEXT PIC X9(80) USAGE DISPLAY.
+            COPY CITYPARM.
        PROCEDURE DIVISION USING
             Action
             City
@@ -32,7 +44,8 @@
             Response.
             Move Function Upper-case(VAR-TEXT of Action)
               to VAR-TEXT of Action
-            Evaluate VAR-TEXT of Action(1:VAR-LEN of Action)
+            Perform Parse-Action
+            Evaluate WS-Action-Code
               When 'S'
               When 'SELECT'
                 Evaluate true also true
@@ -40,6 +53,9 @@
                     EXEC SQL
                       DECLARE C1 CURSOR WITH RETURN WITH HOLD FOR
                         SELECT * FROM SAMPLE.CITYTABLE
+                          ORDER BY CITY, COUNTRY
+                          OFFSET :WS-Row-Offset ROWS
+                          FETCH FIRST :WS-Row-Limit ROWS ONLY
                     END-EXEC
                     EXEC SQL
                       OPEN C1
@@ -49,6 +65,9 @@
                       DECLARE C2 CURSOR WITH RETURN WITH HOLD FOR
                         SELECT * FROM SAMPLE.CITYTABLE
                           WHERE COUNTRY=:COUNTRY
+                          ORDER BY CITY, COUNTRY
+                          OFFSET :WS-Row-Offset ROWS
+                          FETCH FIRST :WS-Row-Limit ROWS ONLY
                     END-EXEC
                     EXEC SQL
                       OPEN C2
@@ -58,6 +77,9 @@
                       DECLARE C3 CURSOR WITH RETURN WITH HOLD FOR
                         SELECT * FROM SAMPLE.CITYTABLE
                           WHERE CITY=:CITY
+                          ORDER BY CITY, COUNTRY
+                          OFFSET :WS-Row-Offset ROWS
+                          FETCH FIRST :WS-Row-Limit ROWS ONLY
                     END-EXEC
                     EXEC SQL
                       OPEN C3
@@ -67,15 +89,21 @@
                       DECLARE C4 CURSOR WITH RETURN WITH HOLD FOR
                         SELECT * FROM SAMPLE.CITYTABLE
                           WHERE CITY=:CITY AND COUNTRY=:COUNTRY
+                          ORDER BY CITY, COUNTRY
+                          OFFSET :WS-Row-Offset ROWS
+                          FETCH FIRST :WS-Row-Limit ROWS ONLY
                     END-EXEC
                     EXEC SQL
                       OPEN C4
                     END-EXEC
                 End-Evaluate
+                Move Sqlcode to WS-Result-Sqlcode
                 If Sqlcode = 0 then
+                  Move 'SUCCESS' to WS-Result-Status
                   String 'Select successful'
                     delimited by Size into VAR-TEXT of Response
                 Else
+                  Move 'FAILURE' to WS-Result-Status
                   Move SQLCode to SQLCode-Pic
                   String 'Select unsuccessful: Sqlcode ' Sqlcode-Pic
                     delimited by Size into VAR-TEXT of Response
@@ -84,13 +112,19 @@
               When 'INSERT'
                 Evaluate true also true
                   When VAR-LEN of City = 0 also VAR-LEN of Country = 0
+                    Move 'FAILURE' to WS-Result-Status
+                    Move 0 to WS-Result-Sqlcode
                     String 'Insert unsuccessful: '
                            'City and Country not specified'
                       delimited by Size into VAR-TEXT of Response
                   When VAR-LEN of City = 0 also VAR-LEN of Country > 0
+                    Move 'FAILURE' to WS-Result-Status
+                    Move 0 to WS-Result-Sqlcode
                     String 'Insert unsuccessful: City not specified'
                       delimited by Size into VAR-TEXT of Response
                   When VAR-LEN of City > 0 also VAR-LEN of Country = 0
+                    Move 'FAILURE' to WS-Result-Status
+                    Move 0 to WS-Result-Sqlcode
                     String 'Insert unsuccessful: Country not specified'
                       delimited by Size into VAR-TEXT of Response
                   When Other
@@ -98,11 +132,21 @@
                       INSERT INTO SAMPLE.CITYTABLE
                         (CITY, COUNTRY) VALUES (:CITY, :COUNTRY)
                     END-EXEC
-                    If Sqlcode = 0 then
+                    Move VAR-TEXT of City(1:VAR-LEN of City)
+                      to WS-Audit-City
+                    Move VAR-TEXT of Country(1:VAR-LEN of Country)
+                      to WS-Audit-Country
+                    Move Sqlcode to WS-Audit-Sqlcode
+                    Move 'INSERT' to WS-Audit-Action
+                    Perform Write-City-Audit
+                    Move WS-Audit-Sqlcode to WS-Result-Sqlcode
+                    If WS-Audit-Sqlcode = 0 then
+                      Move 'SUCCESS' to WS-Result-Status
                       String 'Insert successful'
                         delimited by Size into VAR-TEXT of Response
                     Else
-                      Move SQLCode to SQLCode-Pic
+                      Move 'FAILURE' to WS-Result-Status
+                      Move WS-Audit-Sqlcode to SQLCode-Pic
                       String 'Insert unsuccessful: Sqlcode ' Sqlcode-Pic
                         delimited by Size into VAR-TEXT of Response
                     End-If
@@ -111,13 +155,19 @@
               When 'DELETE'
                 Evaluate true also true
                   When VAR-LEN of City = 0 also VAR-LEN of Country = 0
+                    Move 'FAILURE' to WS-Result-Status
+                    Move 0 to WS-Result-Sqlcode
                     String 'Delete unsuccessful: '
                            'City and Country not specified'
                       delimited by Size into VAR-TEXT of Response
                   When VAR-LEN of City = 0 also VAR-LEN of Country > 0
+                    Move 'FAILURE' to WS-Result-Status
+                    Move 0 to WS-Result-Sqlcode
                     String 'Delete unsuccessful: City not specified'
                       delimited by Size into VAR-TEXT of Response
                   When VAR-LEN of City > 0 also VAR-LEN of Country = 0
+                    Move 'FAILURE' to WS-Result-Status
+                    Move 0 to WS-Result-Sqlcode
                     String 'Delete unsuccessful: Country not specified'
                       delimited by Size into VAR-TEXT of Response
                   When Other
@@ -125,21 +175,228 @@
                       DELETE FROM SAMPLE.CITYTABLE
                         WHERE CITY=:CITY AND COUNTRY=:COUNTRY
                     END-EXEC
-                    If Sqlcode = 0 then
+                    Move VAR-TEXT of City(1:VAR-LEN of City)
+                      to WS-Audit-City
+                    Move VAR-TEXT of Country(1:VAR-LEN of Country)
+                      to WS-Audit-Country
+                    Move Sqlcode to WS-Audit-Sqlcode
+                    Move 'DELETE' to WS-Audit-Action
+                    Perform Write-City-Audit
+                    Move WS-Audit-Sqlcode to WS-Result-Sqlcode
+                    If WS-Audit-Sqlcode = 0 then
+                      Move 'SUCCESS' to WS-Result-Status
                       String 'Delete successful'
                         delimited by Size into VAR-TEXT of Response
                     Else
-                      Move SQLCode to SQLCode-Pic
+                      Move 'FAILURE' to WS-Result-Status
+                      Move WS-Audit-Sqlcode to SQLCode-Pic
                       String 'Delete unsuccessful: Sqlcode ' Sqlcode-Pic
                         delimited by Size into VAR-TEXT of Response
                     End-If
                 End-Evaluate
+              When 'U'
+              When 'UPDATE'
+                Evaluate true also true
+                  When VAR-LEN of City = 0 also VAR-LEN of Country = 0
+                    Move 'FAILURE' to WS-Result-Status
+                    Move 0 to WS-Result-Sqlcode
+                    String 'Update unsuccessful: '
+                           'City and Country not specified'
+                      delimited by Size into VAR-TEXT of Response
+                  When VAR-LEN of City = 0 also VAR-LEN of Country > 0
+                    Move 'FAILURE' to WS-Result-Status
+                    Move 0 to WS-Result-Sqlcode
+                    String 'Update unsuccessful: City not specified'
+                      delimited by Size into VAR-TEXT of Response
+                  When VAR-LEN of City > 0 also VAR-LEN of Country = 0
+                    Move 'FAILURE' to WS-Result-Status
+                    Move 0 to WS-Result-Sqlcode
+                    String 'Update unsuccessful: Country not specified'
+                      delimited by Size into VAR-TEXT of Response
+                  When Other
+                    If VAR-TEXT of City(32:1) not = Space
+                       or VAR-TEXT of Country(32:1) not = Space
+                      Move 'FAILURE' to WS-Result-Status
+                      Move 0 to WS-Result-Sqlcode
+                      String 'Update unsuccessful: '
+                             'City/Country OLD,NEW value too long'
+                        delimited by Size into VAR-TEXT of Response
+                    Else
+                      Move Spaces to WS-Old-City WS-New-City
+                                     WS-Old-Country WS-New-Country
+                      Unstring VAR-TEXT of City(1:VAR-LEN of City)
+                        delimited by ','
+                        into WS-Old-City WS-New-City
+                      End-Unstring
+                      Unstring VAR-TEXT of Country(1:VAR-LEN of Country)
+                        delimited by ','
+                        into WS-Old-Country WS-New-Country
+                      End-Unstring
+                      If WS-New-City = Spaces
+                        Move WS-Old-City to WS-New-City
+                      End-If
+                      If WS-New-Country = Spaces
+                        Move WS-Old-Country to WS-New-Country
+                      End-If
+                      EXEC SQL
+                        UPDATE SAMPLE.CITYTABLE
+                          SET CITY = :WS-New-City,
+                              COUNTRY = :WS-New-Country
+                          WHERE CITY = :WS-Old-City
+                            AND COUNTRY = :WS-Old-Country
+                      END-EXEC
+                      Move WS-New-City to WS-Audit-City
+                      Move WS-New-Country to WS-Audit-Country
+                      Move Sqlcode to WS-Audit-Sqlcode
+                      Move 'UPDATE' to WS-Audit-Action
+                      Perform Write-City-Audit
+                      Move WS-Audit-Sqlcode to WS-Result-Sqlcode
+                      If WS-Audit-Sqlcode = 0 then
+                        Move 'SUCCESS' to WS-Result-Status
+                        String 'Update successful'
+                          delimited by Size into VAR-TEXT of Response
+                      Else
+                        Move 'FAILURE' to WS-Result-Status
+                        Move WS-Audit-Sqlcode to SQLCode-Pic
+                        String 'Update unsuccessful: Sqlcode '
+                               Sqlcode-Pic
+                          delimited by Size into VAR-TEXT of Response
+                      End-If
+                    End-If
+                End-Evaluate
+              When 'V'
+              When 'VALIDATE'
+                Evaluate true also true
+                  When VAR-LEN of City = 0 also VAR-LEN of Country = 0
+                    Move 'FAILURE' to WS-Result-Status
+                    Move 0 to WS-Result-Sqlcode
+                    String 'Validate unsuccessful: '
+                           'City and Country not specified'
+                      delimited by Size into VAR-TEXT of Response
+                  When VAR-LEN of City = 0 also VAR-LEN of Country > 0
+                    Move 'FAILURE' to WS-Result-Status
+                    Move 0 to WS-Result-Sqlcode
+                    String 'Validate unsuccessful: '
+                           'City not specified'
+                      delimited by Size into VAR-TEXT of Response
+                  When VAR-LEN of City > 0 also VAR-LEN of Country = 0
+                    Move 'FAILURE' to WS-Result-Status
+                    Move 0 to WS-Result-Sqlcode
+                    String 'Validate unsuccessful: '
+                           'Country not specified'
+                      delimited by Size into VAR-TEXT of Response
+                  When Other
+                    EXEC SQL
+                      SELECT COUNT(*) INTO :WS-Exist-Count
+                        FROM SAMPLE.CITYTABLE
+                        WHERE CITY=:CITY AND COUNTRY=:COUNTRY
+                    END-EXEC
+                    Move Sqlcode to WS-Result-Sqlcode
+                    If Sqlcode = 0 then
+                      If WS-Exist-Count > 0 then
+                        Move 'EXISTS' to WS-Result-Status
+                        String 'EXISTS'
+                          delimited by Size into VAR-TEXT of Response
+                      Else
+                        Move 'NOT FOUND' to WS-Result-Status
+                        String 'NOT FOUND'
+                          delimited by Size into VAR-TEXT of Response
+                      End-If
+                    Else
+                      Move 'FAILURE' to WS-Result-Status
+                      Move SQLCode to SQLCode-Pic
+                      String 'Validate unsuccessful: Sqlcode '
+                             Sqlcode-Pic
+                        delimited by Size into VAR-TEXT of Response
+                    End-If
+                End-Evaluate
               When Other
+                Move 'FAILURE' to WS-Result-Status
+                Move 0 to WS-Result-Sqlcode
                 String 'Action "'
                        VAR-TEXT of Action(1:VAR-LEN of Action)
                        '" not supported'
                   delimited by Size into VAR-TEXT of Response
             End-Evaluate.
+            Perform Format-Structured-Response.
             Inspect VAR-TEXT of Response tallying VAR-LEN of Response
               for characters before initial x'00'
-            GOBACK.
\ No newline at end of file
+            GOBACK.
+
+       Write-City-Audit.
+            EXEC SQL
+              INSERT INTO SAMPLE.CITYAUDIT
+                (AUDIT_TS, ACTION_CD, CITY, COUNTRY, SQLCODE)
+                VALUES (CURRENT TIMESTAMP, :WS-Audit-Action,
+                        :WS-Audit-City, :WS-Audit-Country,
+                        :WS-Audit-Sqlcode)
+            END-EXEC.
+
+      * Splits Action into a plain action code plus up to three
+      * comma-delimited options (row-limit, starting-offset, and/or an
+      * output-format keyword such as JSON), so the top-level Evaluate
+      * can still branch on a bare code such as 'S' or 'SELECT'.
+       Parse-Action.
+            Move Spaces to WS-Action-Code
+            Move Spaces to WS-Action-Opt(1)
+            Move Spaces to WS-Action-Opt(2)
+            Move Spaces to WS-Action-Opt(3)
+            Move 999999999 to WS-Row-Limit
+            Move 0 to WS-Row-Offset
+            Move 'N' to WS-Row-Limit-Set
+            Move Spaces to WS-Output-Format
+            Unstring VAR-TEXT of Action(1:VAR-LEN of Action)
+                delimited by ','
+                into WS-Action-Code WS-Action-Opt(1)
+                     WS-Action-Opt(2) WS-Action-Opt(3)
+            End-Unstring
+            Perform Classify-Action-Opt
+              varying WS-Opt-Idx from 1 by 1
+              until WS-Opt-Idx > 3.
+
+       Classify-Action-Opt.
+            If WS-Action-Opt(WS-Opt-Idx) not = Spaces
+              If WS-Action-Opt(WS-Opt-Idx)(1:1) >= '0'
+                 and WS-Action-Opt(WS-Opt-Idx)(1:1) <= '9'
+                If Row-Limit-Already-Set
+                  Move WS-Action-Opt(WS-Opt-Idx) to WS-Row-Offset
+                Else
+                  Move WS-Action-Opt(WS-Opt-Idx) to WS-Row-Limit
+                  Move 'Y' to WS-Row-Limit-Set
+                End-If
+              Else
+                Move WS-Action-Opt(WS-Opt-Idx) to WS-Output-Format
+              End-If
+            End-If.
+
+      * When the caller asked for JSON or CSV output (e.g. Action =
+      * 'S,JSON'), replace the free-text Response sentence built above
+      * with a structured status line instead, built from the action
+      * code and the WS-Result-Status/WS-Result-Sqlcode this program's
+      * branches already set. SELECT still just opens its cursor for
+      * the caller to FETCH, so JSON/CSV formatting here covers the
+      * pass/fail status of the call, not the fetched row data itself.
+       Format-Structured-Response.
+            If WS-Output-Format = 'JSON' or WS-Output-Format = 'CSV'
+              Move WS-Result-Sqlcode to Sqlcode-Pic
+              Move Spaces to VAR-TEXT of Response
+              If WS-Output-Format = 'JSON'
+                String '{"action":"' delimited by Size
+                       WS-Action-Code delimited by Space
+                       '","status":"' delimited by Size
+                       WS-Result-Status delimited by Space
+                       '","sqlcode":' delimited by Size
+                       Sqlcode-Pic delimited by Size
+                       '}' delimited by Size
+                  into VAR-TEXT of Response
+                End-String
+              Else
+                String WS-Action-Code delimited by Space
+                       ',' delimited by Size
+                       WS-Result-Status delimited by Space
+                       ',' delimited by Size
+                       Sqlcode-Pic delimited by Size
+                  into VAR-TEXT of Response
+                End-String
+              End-If
+            End-If.
\ No newline at end of file
