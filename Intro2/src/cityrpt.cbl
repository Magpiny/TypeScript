@@ -0,0 +1,298 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  PROGRAM      :  CITYRPT                                     *
+000400*  DESCRIPTION  :  PAGE-FORMATTED PRINTED REPORT OF ALL ROWS IN *
+000500*                  SAMPLE.CITYTABLE, SORTED BY COUNTRY THEN      *
+000600*                  CITY, WITH PAGE HEADERS, PAGE BREAKS, AND A   *
+000700*                  PER-COUNTRY CITY COUNT PRINTED AT EACH        *
+000800*                  COUNTRY BREAK. SCANS THE TABLE THE SAME WAY   *
+000900*                  C1'S "SELECT ALL" DOES, THEN SORTS THE        *
+001000*                  EXTRACTED ROWS WITH THE SORT VERB BEFORE      *
+001100*                  PRINTING.                                     *
+001200*  AUTHOR       :  D. L. MASON, DATA SERVICES GROUP             *
+001300*  INSTALLATION :  SAMPLE APPLICATIONS                          *
+001400*  DATE-WRITTEN :  2026-08-09                                   *
+001500*                                                               *
+001600*  MODIFICATION HISTORY                                         *
+001700*  -------------------------------------------------------------*
+001800*  DATE       INIT  DESCRIPTION                                 *
+001900*  ---------- ----  ------------------------------------------- *
+002000*  2026-08-09 DLM   ORIGINAL PROGRAM                             *
+002100*                                                               *
+002200*****************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID.    CITYRPT.
+002500 AUTHOR.        D. L. MASON.
+002600 INSTALLATION.  SAMPLE APPLICATIONS.
+002700 DATE-WRITTEN.  2026-08-09.
+002800 DATE-COMPILED. 2026-08-09.
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+003300     SELECT PRINT-FILE ASSIGN TO CITYPRT
+003400         ORGANIZATION IS SEQUENTIAL
+003500         ACCESS MODE IS SEQUENTIAL
+003600         FILE STATUS IS WS-PRINT-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 SD  SORT-WORK-FILE.
+004000 01  SORT-RECORD.
+004100     05  SR-COUNTRY            PIC X(32).
+004200     05  SR-CITY                PIC X(32).
+004300 FD  PRINT-FILE
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  PRINT-RECORD                PIC X(133).
+004700 WORKING-STORAGE SECTION.
+004800*-----------------------------------------------------------------
+004900*    DB2 COMMUNICATION AREA
+005000*-----------------------------------------------------------------
+005100     EXEC SQL INCLUDE SQLCA END-EXEC.
+005200*-----------------------------------------------------------------
+005300*    HOST VARIABLES
+005400*-----------------------------------------------------------------
+005500 01  WS-CITY-HOST                 PIC X(32).
+005600 01  WS-COUNTRY-HOST               PIC X(32).
+005700*-----------------------------------------------------------------
+005800*    SWITCHES
+005900*-----------------------------------------------------------------
+006000 77  WS-CURSOR-EOF-SWITCH         PIC X(01)   VALUE 'N'.
+006100     88  CURSOR-EOF-REACHED                   VALUE 'Y'.
+006200     88  CURSOR-NOT-AT-EOF                    VALUE 'N'.
+006300 77  WS-SORT-EOF-SWITCH            PIC X(01)   VALUE 'N'.
+006400     88  SORT-EOF-REACHED                      VALUE 'Y'.
+006500     88  SORT-NOT-AT-EOF                       VALUE 'N'.
+006600 77  WS-FIRST-RECORD-SWITCH        PIC X(01)   VALUE 'Y'.
+006700     88  FIRST-DETAIL-RECORD                  VALUE 'Y'.
+006800*-----------------------------------------------------------------
+006900*    CONTROL-BREAK AND PAGE-CONTROL FIELDS
+007000*-----------------------------------------------------------------
+007100 01  WS-PRIOR-COUNTRY              PIC X(32)   VALUE SPACES.
+007200 01  WS-PAGE-NUMBER                PIC 9(05) COMP VALUE ZERO.
+007300 01  WS-LINE-COUNT                 PIC 9(03) COMP VALUE ZERO.
+007400 01  WS-LINES-PER-PAGE             PIC 9(03) COMP VALUE 55.
+007500 01  WS-COUNTRY-CITY-COUNT         PIC 9(05) COMP VALUE ZERO.
+007600 01  WS-TOTAL-CITY-COUNT           PIC 9(07) COMP VALUE ZERO.
+007700 01  WS-PAGE-NUMBER-DISPLAY        PIC ZZZZ9.
+007800 01  WS-CITY-COUNT-DISPLAY         PIC ZZZZ9.
+007900 01  WS-TOTAL-COUNT-DISPLAY        PIC ZZZZZZ9.
+008000 77  WS-PRINT-STATUS               PIC X(02)   VALUE SPACES.
+008100*-----------------------------------------------------------------
+008200*    PRINT LINE LAYOUTS                                          *
+008300*-----------------------------------------------------------------
+008400 01  HEADING-LINE-1.
+008600     05  FILLER                   PIC X(20)   VALUE
+008700         'SAMPLE.CITYTABLE'.
+008800     05  FILLER                   PIC X(31)   VALUE
+008900         'CITIES BY COUNTRY'.
+009000     05  FILLER                   PIC X(06)   VALUE 'PAGE '.
+009100     05  HL1-PAGE-NUMBER          PIC ZZZZ9.
+009200 01  HEADING-LINE-2.
+009400     05  FILLER                   PIC X(20)   VALUE 'COUNTRY'.
+009500     05  FILLER                   PIC X(32)   VALUE 'CITY'.
+009600 01  DETAIL-LINE.
+009800     05  DL-COUNTRY               PIC X(32).
+009900     05  FILLER                   PIC X(02)   VALUE SPACES.
+010000     05  DL-CITY                   PIC X(32).
+010100 01  COUNTRY-TOTAL-LINE.
+010300     05  FILLER                   PIC X(10)   VALUE
+010400         '  CITIES: '.
+010500     05  CTL-CITY-COUNT           PIC ZZZZ9.
+010600 01  GRAND-TOTAL-LINE.
+010800     05  FILLER                   PIC X(14)   VALUE
+010900         'TOTAL CITIES: '.
+011000     05  GTL-CITY-COUNT           PIC ZZZZZZ9.
+011100 PROCEDURE DIVISION.
+011200*****************************************************************
+011300*    0000-MAINLINE-CONTROL                                       *
+011400*****************************************************************
+011500 0000-MAINLINE-CONTROL.
+011600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011700     SORT SORT-WORK-FILE
+011800         ON ASCENDING KEY SR-COUNTRY SR-CITY
+011900         INPUT PROCEDURE IS 2000-EXTRACT-CITIES THRU 2000-EXIT
+012000         OUTPUT PROCEDURE IS 3000-PRINT-CITIES THRU 3000-EXIT.
+012100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+012200     GO TO 9999-EXIT.
+012300*****************************************************************
+012400*    1000-INITIALIZE - OPEN THE PRINT FILE AND THE UNFILTERED    *
+012500*                      "SELECT ALL" CURSOR                       *
+012600*****************************************************************
+012700 1000-INITIALIZE.
+012800     OPEN OUTPUT PRINT-FILE.
+012810     IF WS-PRINT-STATUS NOT = '00'
+012820         DISPLAY 'CITYRPT: OPEN OF CITYPRT FAILED, STATUS = '
+012830             WS-PRINT-STATUS
+012840         MOVE 'Y' TO WS-CURSOR-EOF-SWITCH
+012850         GO TO 1000-EXIT
+012860     END-IF.
+012900     EXEC SQL
+013000         DECLARE C6 CURSOR WITH RETURN WITH HOLD FOR
+013100             SELECT CITY, COUNTRY
+013200                 FROM SAMPLE.CITYTABLE
+013300     END-EXEC.
+013400     EXEC SQL
+013500         OPEN C6
+013600     END-EXEC.
+013610     IF SQLCODE NOT = 0
+013620         DISPLAY 'CITYRPT: OPEN OF C6 FAILED, SQLCODE = '
+013630             SQLCODE
+013640         MOVE 'Y' TO WS-CURSOR-EOF-SWITCH
+013650     END-IF.
+013700 1000-EXIT.
+013800     EXIT.
+013900*****************************************************************
+014000*    2000-EXTRACT-CITIES - SORT INPUT PROCEDURE. FETCHES EVERY   *
+014100*                          ROW FROM C6 AND RELEASES IT TO THE    *
+014200*                          SORT                                  *
+014300*****************************************************************
+014400 2000-EXTRACT-CITIES.
+014500     PERFORM 2100-FETCH-CITY THRU 2100-EXIT.
+014600     PERFORM 2200-RELEASE-CITY THRU 2200-EXIT
+014700         UNTIL CURSOR-EOF-REACHED.
+014800 2000-EXIT.
+014900     EXIT.
+015000*****************************************************************
+015100*    2100-FETCH-CITY - FETCH THE NEXT ROW FROM C6                *
+015200*****************************************************************
+015300 2100-FETCH-CITY.
+015400     EXEC SQL
+015500         FETCH C6
+015600             INTO :WS-CITY-HOST, :WS-COUNTRY-HOST
+015700     END-EXEC.
+015710     IF SQLCODE = 100
+015720         MOVE 'Y' TO WS-CURSOR-EOF-SWITCH
+015730     ELSE
+015740         IF SQLCODE NOT = 0
+015750             DISPLAY 'CITYRPT: FETCH OF C6 FAILED, SQLCODE = '
+015760                 SQLCODE
+015770             MOVE 'Y' TO WS-CURSOR-EOF-SWITCH
+015780         END-IF
+015790     END-IF.
+016100 2100-EXIT.
+016200     EXIT.
+016300*****************************************************************
+016400*    2200-RELEASE-CITY - RELEASE THE CURRENT ROW TO THE SORT AND *
+016500*                        FETCH THE NEXT ONE                      *
+016600*****************************************************************
+016700 2200-RELEASE-CITY.
+016800     MOVE WS-COUNTRY-HOST TO SR-COUNTRY.
+016900     MOVE WS-CITY-HOST TO SR-CITY.
+017000     RELEASE SORT-RECORD.
+017100     PERFORM 2100-FETCH-CITY THRU 2100-EXIT.
+017200 2200-EXIT.
+017300     EXIT.
+017400*****************************************************************
+017500*    3000-PRINT-CITIES - SORT OUTPUT PROCEDURE. RETURNS THE      *
+017600*                        SORTED ROWS AND PRINTS THEM WITH        *
+017700*                        PAGE HEADERS AND A COUNTRY CONTROL      *
+017800*                        BREAK                                   *
+017900*****************************************************************
+018000 3000-PRINT-CITIES.
+018100     PERFORM 3100-RETURN-SORTED-CITY THRU 3100-EXIT.
+018200     PERFORM 3200-PRINT-ONE-CITY THRU 3200-EXIT
+018300         UNTIL SORT-EOF-REACHED.
+018400     IF NOT FIRST-DETAIL-RECORD
+018500         PERFORM 3400-PRINT-COUNTRY-TOTAL THRU 3400-EXIT
+018600     END-IF.
+018700     PERFORM 3500-PRINT-GRAND-TOTAL THRU 3500-EXIT.
+018800 3000-EXIT.
+018900     EXIT.
+019000*****************************************************************
+019100*    3100-RETURN-SORTED-CITY - RETURN THE NEXT ROW FROM THE      *
+019200*                              SORTED FILE                       *
+019300*****************************************************************
+019400 3100-RETURN-SORTED-CITY.
+019500     RETURN SORT-WORK-FILE
+019600         AT END
+019700             MOVE 'Y' TO WS-SORT-EOF-SWITCH
+019800     END-RETURN.
+019900 3100-EXIT.
+020000     EXIT.
+020100*****************************************************************
+020200*    3200-PRINT-ONE-CITY - HANDLE THE COUNTRY CONTROL BREAK,     *
+020300*                          PRINT ONE DETAIL LINE, AND RETURN     *
+020400*                          THE NEXT SORTED ROW                   *
+020500*****************************************************************
+020600 3200-PRINT-ONE-CITY.
+020700     IF FIRST-DETAIL-RECORD
+020800         MOVE SR-COUNTRY TO WS-PRIOR-COUNTRY
+020900         MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+021000     ELSE
+021100         IF SR-COUNTRY NOT = WS-PRIOR-COUNTRY
+021200             PERFORM 3400-PRINT-COUNTRY-TOTAL THRU 3400-EXIT
+021300             MOVE SR-COUNTRY TO WS-PRIOR-COUNTRY
+021400         END-IF
+021500     END-IF.
+021600     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+021700         PERFORM 3300-PRINT-HEADINGS THRU 3300-EXIT
+021800     END-IF.
+021900     IF WS-LINE-COUNT = ZERO
+022000         PERFORM 3300-PRINT-HEADINGS THRU 3300-EXIT
+022100     END-IF.
+022200     MOVE SPACES TO DETAIL-LINE.
+022300     MOVE SR-COUNTRY TO DL-COUNTRY.
+022400     MOVE SR-CITY TO DL-CITY.
+022500     WRITE PRINT-RECORD FROM DETAIL-LINE
+022600         AFTER ADVANCING 1 LINE.
+022700     ADD 1 TO WS-LINE-COUNT.
+022800     ADD 1 TO WS-COUNTRY-CITY-COUNT.
+022900     ADD 1 TO WS-TOTAL-CITY-COUNT.
+023000     PERFORM 3100-RETURN-SORTED-CITY THRU 3100-EXIT.
+023100 3200-EXIT.
+023200     EXIT.
+023300*****************************************************************
+023400*    3300-PRINT-HEADINGS - START A NEW PAGE WITH THE TWO         *
+023500*                         HEADING LINES                          *
+023600*****************************************************************
+023700 3300-PRINT-HEADINGS.
+023800     ADD 1 TO WS-PAGE-NUMBER.
+023900     MOVE WS-PAGE-NUMBER TO HL1-PAGE-NUMBER.
+024000     WRITE PRINT-RECORD FROM HEADING-LINE-1
+024100         AFTER ADVANCING PAGE.
+024200     WRITE PRINT-RECORD FROM HEADING-LINE-2
+024300         AFTER ADVANCING 2 LINES.
+024400     MOVE 3 TO WS-LINE-COUNT.
+024500 3300-EXIT.
+024600     EXIT.
+024700*****************************************************************
+024800*    3400-PRINT-COUNTRY-TOTAL - PRINT THE CITY COUNT FOR THE     *
+024900*                              COUNTRY JUST FINISHED AND RESET   *
+025000*                              THE COUNTER                       *
+025100*****************************************************************
+025200 3400-PRINT-COUNTRY-TOTAL.
+025300     MOVE WS-COUNTRY-CITY-COUNT TO CTL-CITY-COUNT.
+025400     WRITE PRINT-RECORD FROM COUNTRY-TOTAL-LINE
+025500         AFTER ADVANCING 1 LINE.
+025600     ADD 1 TO WS-LINE-COUNT.
+025700     MOVE ZERO TO WS-COUNTRY-CITY-COUNT.
+025800 3400-EXIT.
+025900     EXIT.
+026000*****************************************************************
+026100*    3500-PRINT-GRAND-TOTAL - PRINT THE OVERALL CITY COUNT AT    *
+026200*                            THE END OF THE REPORT               *
+026300*****************************************************************
+026400 3500-PRINT-GRAND-TOTAL.
+026500     MOVE WS-TOTAL-CITY-COUNT TO GTL-CITY-COUNT.
+026600     WRITE PRINT-RECORD FROM GRAND-TOTAL-LINE
+026700         AFTER ADVANCING 2 LINES.
+026800 3500-EXIT.
+026900     EXIT.
+027000*****************************************************************
+027100*    8000-TERMINATE - CLOSE THE CURSOR AND THE PRINT FILE        *
+027200*****************************************************************
+027300 8000-TERMINATE.
+027400     EXEC SQL
+027500         CLOSE C6
+027600     END-EXEC.
+027700     CLOSE PRINT-FILE.
+027800     DISPLAY 'CITYRPT: TOTAL CITIES PRINTED = '
+027900         WS-TOTAL-CITY-COUNT.
+028000 8000-EXIT.
+028100     EXIT.
+028200*****************************************************************
+028300*    9999-EXIT - COMMON PROGRAM EXIT                             *
+028400*****************************************************************
+028500 9999-EXIT.
+028600     STOP RUN.
