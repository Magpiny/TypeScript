@@ -0,0 +1,248 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  PROGRAM      :  CITYRECN                                    *
+000400*  DESCRIPTION  :  RECONCILES THE DISTINCT COUNTRY VALUES IN    *
+000500*                  SAMPLE.CITYTABLE AGAINST THE ISO-3166         *
+000600*                  COUNTRY REFERENCE FILE AND PRODUCES AN        *
+000700*                  EXCEPTION REPORT OF ANY COUNTRY VALUE IN      *
+000800*                  CITYTABLE THAT DOES NOT MATCH THE REFERENCE   *
+000900*                  LIST. THE REFERENCE FILE IS LOADED INTO A     *
+001000*                  TABLE IN ASCENDING KEY ORDER AND EACH         *
+001100*                  DISTINCT COUNTRY IS RESOLVED WITH SEARCH ALL. *
+001200*  AUTHOR       :  D. L. MASON, DATA SERVICES GROUP             *
+001300*  INSTALLATION :  SAMPLE APPLICATIONS                          *
+001400*  DATE-WRITTEN :  2026-08-09                                   *
+001500*                                                               *
+001600*  MODIFICATION HISTORY                                         *
+001700*  -------------------------------------------------------------*
+001800*  DATE       INIT  DESCRIPTION                                 *
+001900*  ---------- ----  ------------------------------------------- *
+002000*  2026-08-09 DLM   ORIGINAL PROGRAM                             *
+002100*                                                               *
+002200*****************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID.    CITYRECN.
+002500 AUTHOR.        D. L. MASON.
+002600 INSTALLATION.  SAMPLE APPLICATIONS.
+002700 DATE-WRITTEN.  2026-08-09.
+002800 DATE-COMPILED. 2026-08-09.
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT ISO-REFERENCE-FILE ASSIGN TO ISOREF
+003300         ORGANIZATION IS SEQUENTIAL
+003400         ACCESS MODE IS SEQUENTIAL
+003500         FILE STATUS IS WS-ISOREF-STATUS.
+003600     SELECT EXCEPTION-REPORT-FILE ASSIGN TO RPTOUT
+003700         ORGANIZATION IS SEQUENTIAL
+003800         ACCESS MODE IS SEQUENTIAL
+003900         FILE STATUS IS WS-RPTOUT-STATUS.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  ISO-REFERENCE-FILE
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 COPY ISOCTRY.
+004600 FD  EXCEPTION-REPORT-FILE
+004700     RECORDING MODE IS F
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  EXCEPTION-REPORT-LINE       PIC X(80).
+005000 WORKING-STORAGE SECTION.
+005100*-----------------------------------------------------------------
+005200*    DB2 COMMUNICATION AREA
+005300*-----------------------------------------------------------------
+005400     EXEC SQL INCLUDE SQLCA END-EXEC.
+005500*-----------------------------------------------------------------
+005600*    HOST VARIABLES
+005700*-----------------------------------------------------------------
+005800 01  WS-COUNTRY-HOST              PIC X(32).
+005900*-----------------------------------------------------------------
+006000*    ISO REFERENCE TABLE -- LOADED ONCE FROM ISOREF, SEARCHED    *
+006100*    ONCE PER DISTINCT CITYTABLE COUNTRY VALUE                   *
+006200*-----------------------------------------------------------------
+006300 01  WS-ISO-COUNTRY-COUNT         PIC 9(05) COMP VALUE ZERO.
+006400 01  ISO-COUNTRY-TABLE.
+006500     05  ISO-COUNTRY-ENTRY OCCURS 1 TO 500 TIMES
+006600             DEPENDING ON WS-ISO-COUNTRY-COUNT
+006700             ASCENDING KEY IS ISO-TABLE-NAME
+006800             INDEXED BY ISO-IDX.
+006900         10  ISO-TABLE-NAME        PIC X(32).
+007000         10  ISO-TABLE-CODE        PIC X(02).
+007100*-----------------------------------------------------------------
+007200*    SWITCHES
+007300*-----------------------------------------------------------------
+007400 77  WS-ISOREF-EOF-SWITCH        PIC X(01)   VALUE 'N'.
+007500     88  ISOREF-EOF-REACHED                  VALUE 'Y'.
+007600     88  ISOREF-NOT-AT-EOF                   VALUE 'N'.
+007700 77  WS-CURSOR-EOF-SWITCH         PIC X(01)   VALUE 'N'.
+007800     88  CURSOR-EOF-REACHED                  VALUE 'Y'.
+007900     88  CURSOR-NOT-AT-EOF                   VALUE 'N'.
+008000*-----------------------------------------------------------------
+008100*    COUNTERS AND FILE STATUS FIELDS
+008200*-----------------------------------------------------------------
+008300 77  WS-COUNTRIES-CHECKED         PIC 9(09) COMP VALUE ZERO.
+008400 77  WS-EXCEPTIONS-FOUND          PIC 9(09) COMP VALUE ZERO.
+008500 77  WS-COUNT-DISPLAY             PIC 9(09)   VALUE ZERO.
+008600 77  WS-ISOREF-STATUS             PIC X(02)   VALUE SPACES.
+008700 77  WS-RPTOUT-STATUS             PIC X(02)   VALUE SPACES.
+008800 PROCEDURE DIVISION.
+008900*****************************************************************
+009000*    0000-MAINLINE-CONTROL                                       *
+009100*****************************************************************
+009200 0000-MAINLINE-CONTROL.
+009300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009400     PERFORM 2000-PROCESS-COUNTRIES THRU 2000-EXIT
+009500         UNTIL CURSOR-EOF-REACHED.
+009600     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009700     GO TO 9999-EXIT.
+009800*****************************************************************
+009900*    1000-INITIALIZE - OPEN THE FILES AND THE DISTINCT-COUNTRY   *
+010000*                      CURSOR, THEN LOAD THE ISO REFERENCE TABLE *
+010100*****************************************************************
+010200 1000-INITIALIZE.
+010300     OPEN INPUT ISO-REFERENCE-FILE.
+010310     IF WS-ISOREF-STATUS NOT = '00'
+010320         DISPLAY 'CITYRECN: OPEN OF ISOREF FAILED, STATUS = '
+010330             WS-ISOREF-STATUS
+010340         MOVE 'Y' TO WS-ISOREF-EOF-SWITCH
+010350         MOVE 'Y' TO WS-CURSOR-EOF-SWITCH
+010360         GO TO 1000-EXIT
+010370     END-IF.
+010400     OPEN OUTPUT EXCEPTION-REPORT-FILE.
+010410     IF WS-RPTOUT-STATUS NOT = '00'
+010420         DISPLAY 'CITYRECN: OPEN OF RPTOUT FAILED, STATUS = '
+010430             WS-RPTOUT-STATUS
+010440         MOVE 'Y' TO WS-CURSOR-EOF-SWITCH
+010450         GO TO 1000-EXIT
+010460     END-IF.
+010500     PERFORM 1100-LOAD-ISO-TABLE THRU 1100-EXIT
+010600         UNTIL ISOREF-EOF-REACHED.
+010700     CLOSE ISO-REFERENCE-FILE.
+010800     MOVE 'EXCEPTION REPORT - COUNTRY VALUES NOT ON ISO-3166 LIST'
+010900         TO EXCEPTION-REPORT-LINE.
+011000     WRITE EXCEPTION-REPORT-LINE.
+011100     MOVE SPACES TO EXCEPTION-REPORT-LINE.
+011200     WRITE EXCEPTION-REPORT-LINE.
+011300     EXEC SQL
+011400         DECLARE C5 CURSOR WITH RETURN WITH HOLD FOR
+011500             SELECT DISTINCT COUNTRY
+011600                 FROM SAMPLE.CITYTABLE
+011700     END-EXEC.
+011800     EXEC SQL
+011900         OPEN C5
+012000     END-EXEC.
+012010     IF SQLCODE NOT = 0
+012020         DISPLAY 'CITYRECN: OPEN OF C5 FAILED, SQLCODE = '
+012030             SQLCODE
+012040         MOVE 'Y' TO WS-CURSOR-EOF-SWITCH
+012050     END-IF.
+012100     PERFORM 2100-FETCH-COUNTRY THRU 2100-EXIT.
+012200 1000-EXIT.
+012300     EXIT.
+012400*****************************************************************
+012500*    1100-LOAD-ISO-TABLE - READ ONE ISO REFERENCE RECORD INTO    *
+012600*                          THE NEXT TABLE ENTRY                  *
+012700*****************************************************************
+012800 1100-LOAD-ISO-TABLE.
+012900     READ ISO-REFERENCE-FILE
+013000         AT END
+013100             MOVE 'Y' TO WS-ISOREF-EOF-SWITCH
+013200         NOT AT END
+013210             IF WS-ISO-COUNTRY-COUNT < 500
+013300                 ADD 1 TO WS-ISO-COUNTRY-COUNT
+013400                 MOVE ISO-COUNTRY-NAME TO
+013500                     ISO-TABLE-NAME(WS-ISO-COUNTRY-COUNT)
+013600                 MOVE ISO-COUNTRY-CODE TO
+013700                     ISO-TABLE-CODE(WS-ISO-COUNTRY-COUNT)
+013710             ELSE
+013720                 DISPLAY 'CITYRECN: ISO REFERENCE TABLE FULL AT '
+013730                     '500 ENTRIES, REMAINING ROWS SKIPPED'
+013740                 MOVE 'Y' TO WS-ISOREF-EOF-SWITCH
+013750             END-IF
+013800     END-READ.
+013900 1100-EXIT.
+014000     EXIT.
+014100*****************************************************************
+014200*    2000-PROCESS-COUNTRIES - LOOK UP THE CURRENT DISTINCT       *
+014300*                             COUNTRY VALUE IN THE ISO TABLE AND *
+014400*                             WRITE AN EXCEPTION LINE IF IT IS   *
+014500*                             NOT FOUND, THEN FETCH THE NEXT ONE *
+014600*****************************************************************
+014700 2000-PROCESS-COUNTRIES.
+014800     ADD 1 TO WS-COUNTRIES-CHECKED.
+014900     SEARCH ALL ISO-COUNTRY-ENTRY
+015000         AT END
+015100             PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+015200         WHEN ISO-TABLE-NAME(ISO-IDX) = WS-COUNTRY-HOST
+015300             CONTINUE
+015400     END-SEARCH.
+015500     PERFORM 2100-FETCH-COUNTRY THRU 2100-EXIT.
+015600 2000-EXIT.
+015700     EXIT.
+015800*****************************************************************
+015900*    2100-FETCH-COUNTRY - FETCH THE NEXT DISTINCT COUNTRY VALUE  *
+016000*****************************************************************
+016100 2100-FETCH-COUNTRY.
+016200     EXEC SQL
+016300         FETCH C5
+016400             INTO :WS-COUNTRY-HOST
+016500     END-EXEC.
+016510     IF SQLCODE = 100
+016520         MOVE 'Y' TO WS-CURSOR-EOF-SWITCH
+016530     ELSE
+016540         IF SQLCODE NOT = 0
+016550             DISPLAY 'CITYRECN: FETCH OF C5 FAILED, SQLCODE = '
+016560                 SQLCODE
+016570             MOVE 'Y' TO WS-CURSOR-EOF-SWITCH
+016580         END-IF
+016590     END-IF.
+016900 2100-EXIT.
+017000     EXIT.
+017100*****************************************************************
+017200*    2200-WRITE-EXCEPTION - WRITE ONE UNMATCHED COUNTRY VALUE TO *
+017300*                           THE EXCEPTION REPORT                 *
+017400*****************************************************************
+017500 2200-WRITE-EXCEPTION.
+017600     ADD 1 TO WS-EXCEPTIONS-FOUND.
+017700     MOVE SPACES TO EXCEPTION-REPORT-LINE.
+017800     STRING 'NOT ON ISO-3166 LIST: ' DELIMITED BY SIZE
+017900         WS-COUNTRY-HOST DELIMITED BY SIZE
+018000         INTO EXCEPTION-REPORT-LINE
+018100     END-STRING.
+018200     WRITE EXCEPTION-REPORT-LINE.
+018300 2200-EXIT.
+018400     EXIT.
+018500*****************************************************************
+018600*    8000-TERMINATE - CLOSE THE CURSOR AND FILES, WRITE THE      *
+018700*                     REPORT TOTALS, AND DISPLAY A SUMMARY       *
+018800*****************************************************************
+018900 8000-TERMINATE.
+019000     EXEC SQL
+019100         CLOSE C5
+019200     END-EXEC.
+019300     MOVE SPACES TO EXCEPTION-REPORT-LINE.
+019400     WRITE EXCEPTION-REPORT-LINE.
+019500     MOVE WS-COUNTRIES-CHECKED TO WS-COUNT-DISPLAY.
+019600     STRING 'COUNTRIES CHECKED: ' DELIMITED BY SIZE
+019700         WS-COUNT-DISPLAY DELIMITED BY SIZE
+019800         INTO EXCEPTION-REPORT-LINE
+019900     END-STRING.
+020000     WRITE EXCEPTION-REPORT-LINE.
+020100     MOVE SPACES TO EXCEPTION-REPORT-LINE.
+020200     MOVE WS-EXCEPTIONS-FOUND TO WS-COUNT-DISPLAY.
+020300     STRING 'EXCEPTIONS FOUND:  ' DELIMITED BY SIZE
+020400         WS-COUNT-DISPLAY DELIMITED BY SIZE
+020500         INTO EXCEPTION-REPORT-LINE
+020600     END-STRING.
+020700     WRITE EXCEPTION-REPORT-LINE.
+020800     CLOSE EXCEPTION-REPORT-FILE.
+020900     DISPLAY 'CITYRECN: COUNTRIES CHECKED = '
+021000         WS-COUNTRIES-CHECKED.
+021100     DISPLAY 'CITYRECN: EXCEPTIONS FOUND  = ' WS-EXCEPTIONS-FOUND.
+021200 8000-EXIT.
+021300     EXIT.
+021400*****************************************************************
+021500*    9999-EXIT - COMMON PROGRAM EXIT                             *
+021600*****************************************************************
+021700 9999-EXIT.
+021800     STOP RUN.
