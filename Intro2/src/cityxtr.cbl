@@ -0,0 +1,147 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  PROGRAM      :  CITYXTR                                     *
+000400*  DESCRIPTION  :  NIGHTLY BATCH UNLOAD OF SAMPLE.CITYTABLE     *
+000500*                  TO A FIXED-WIDTH SEQUENTIAL FILE, USING THE  *
+000600*                  SAME UNFILTERED "SELECT ALL" LOGIC AS CURSOR *
+000700*                  C1 IN THE COBSAMP STORED PROCEDURE.          *
+000800*  AUTHOR       :  D. L. MASON, DATA SERVICES GROUP             *
+000900*  INSTALLATION :  SAMPLE APPLICATIONS                          *
+001000*  DATE-WRITTEN :  2026-08-09                                   *
+001100*                                                               *
+001200*  MODIFICATION HISTORY                                         *
+001300*  -------------------------------------------------------------*
+001400*  DATE       INIT  DESCRIPTION                                 *
+001500*  ---------- ----  ------------------------------------------- *
+001600*  2026-08-09 DLM   ORIGINAL PROGRAM                             *
+001700*                                                               *
+001800*****************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID.    CITYXTR.
+002100 AUTHOR.        D. L. MASON.
+002200 INSTALLATION.  SAMPLE APPLICATIONS.
+002300 DATE-WRITTEN.  2026-08-09.
+002400 DATE-COMPILED. 2026-08-09.
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CITY-UNLOAD-FILE ASSIGN TO CITYOUT
+002900         ORGANIZATION IS SEQUENTIAL
+003000         ACCESS MODE IS SEQUENTIAL
+003100         FILE STATUS IS WS-CITYOUT-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CITY-UNLOAD-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700 COPY CITYREC.
+003800 WORKING-STORAGE SECTION.
+003900*-----------------------------------------------------------------
+004000*    DB2 COMMUNICATION AREA
+004100*-----------------------------------------------------------------
+004200     EXEC SQL INCLUDE SQLCA END-EXEC.
+004300*-----------------------------------------------------------------
+004400*    SWITCHES
+004500*-----------------------------------------------------------------
+004600 77  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+004700     88  EOF-REACHED                         VALUE 'Y'.
+004800     88  NOT-AT-EOF                          VALUE 'N'.
+004900*-----------------------------------------------------------------
+005000*    COUNTERS AND STATUS FIELDS
+005100*-----------------------------------------------------------------
+005200 77  WS-RECORD-COUNT             PIC 9(09) COMP VALUE ZERO.
+005300 77  WS-CITYOUT-STATUS           PIC X(02)   VALUE SPACES.
+005400 77  SQLCODE-PIC                 PIC +++999  USAGE DISPLAY.
+005500*-----------------------------------------------------------------
+005600*    CURSOR HOST VARIABLES
+005700*-----------------------------------------------------------------
+005800 01  CURSOR-HOST-VARS.
+005900     05  WS-CITY                 PIC X(32).
+006000     05  WS-COUNTRY               PIC X(32).
+006100 PROCEDURE DIVISION.
+006200*****************************************************************
+006300*    0000-MAINLINE-CONTROL                                       *
+006400*****************************************************************
+006500 0000-MAINLINE-CONTROL.
+006600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006700     PERFORM 2000-PROCESS-CITIES THRU 2000-EXIT
+006800         UNTIL EOF-REACHED.
+006900     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+007000     GO TO 9999-EXIT.
+007100*****************************************************************
+007200*    1000-INITIALIZE - OPEN THE OUTPUT FILE AND THE SELECT-ALL   *
+007300*                      CURSOR, THEN PRIME THE READ-AHEAD FETCH   *
+007400*****************************************************************
+007500 1000-INITIALIZE.
+007600     OPEN OUTPUT CITY-UNLOAD-FILE.
+007700     IF WS-CITYOUT-STATUS NOT = '00'
+007800         DISPLAY 'CITYXTR: OPEN OF CITYOUT FAILED, STATUS = '
+007900             WS-CITYOUT-STATUS
+008000         MOVE 'Y' TO WS-EOF-SWITCH
+008100         GO TO 1000-EXIT
+008200     END-IF.
+008300     EXEC SQL
+008400         DECLARE C1 CURSOR FOR
+008500             SELECT CITY, COUNTRY FROM SAMPLE.CITYTABLE
+008600     END-EXEC.
+008700     EXEC SQL
+008800         OPEN C1
+008900     END-EXEC.
+009000     IF SQLCODE NOT = 0
+009100         MOVE SQLCODE TO SQLCODE-PIC
+009200         DISPLAY 'CITYXTR: OPEN OF CURSOR C1 FAILED, SQLCODE = '
+009300             SQLCODE-PIC
+009400         MOVE 'Y' TO WS-EOF-SWITCH
+009500         GO TO 1000-EXIT
+009600     END-IF.
+009700     PERFORM 2100-FETCH-CITY THRU 2100-EXIT.
+009800 1000-EXIT.
+009900     EXIT.
+010000*****************************************************************
+010100*    2000-PROCESS-CITIES - MOVE THE CURRENT ROW TO THE UNLOAD    *
+010200*                          RECORD, WRITE IT, AND FETCH THE NEXT  *
+010300*****************************************************************
+010400 2000-PROCESS-CITIES.
+010500     MOVE WS-CITY    TO CU-CITY.
+010600     MOVE WS-COUNTRY TO CU-COUNTRY.
+010700     MOVE SPACES     TO CU-FILLER.
+010800     WRITE CITY-UNLOAD-RECORD.
+010900     ADD 1 TO WS-RECORD-COUNT.
+011000     PERFORM 2100-FETCH-CITY THRU 2100-EXIT.
+011100 2000-EXIT.
+011200     EXIT.
+011300*****************************************************************
+011400*    2100-FETCH-CITY - FETCH THE NEXT ROW FROM CURSOR C1         *
+011500*****************************************************************
+011600 2100-FETCH-CITY.
+011700     EXEC SQL
+011800         FETCH C1 INTO :WS-CITY, :WS-COUNTRY
+011900     END-EXEC.
+012000     IF SQLCODE = 100
+012100         MOVE 'Y' TO WS-EOF-SWITCH
+012200     ELSE
+012300         IF SQLCODE NOT = 0
+012400             MOVE SQLCODE TO SQLCODE-PIC
+012500             DISPLAY 'CITYXTR: FETCH OF C1 FAILED, SQLCODE = '
+012600                 SQLCODE-PIC
+012700             MOVE 'Y' TO WS-EOF-SWITCH
+012800         END-IF
+012900     END-IF.
+013000 2100-EXIT.
+013100     EXIT.
+013200*****************************************************************
+013300*    8000-TERMINATE - CLOSE THE CURSOR AND THE OUTPUT FILE       *
+013400*****************************************************************
+013500 8000-TERMINATE.
+013600     EXEC SQL
+013700         CLOSE C1
+013800     END-EXEC.
+013900     CLOSE CITY-UNLOAD-FILE.
+014000     DISPLAY 'CITYXTR: CITIES UNLOADED = ' WS-RECORD-COUNT.
+014100 8000-EXIT.
+014200     EXIT.
+014300*****************************************************************
+014400*    9999-EXIT - COMMON PROGRAM EXIT                             *
+014500*****************************************************************
+014600 9999-EXIT.
+014700     STOP RUN.
