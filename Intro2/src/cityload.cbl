@@ -0,0 +1,240 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  PROGRAM      :  CITYLOAD                                    *
+000400*  DESCRIPTION  :  CHECKPOINT/RESTART DRIVER FOR BULK CITY      *
+000500*                  LOADS. READS A SEQUENTIAL FILE OF CITY/      *
+000600*                  COUNTRY PAIRS AND CALLS COBSAMP'S INSERT     *
+000700*                  ACTION ONE ROW AT A TIME. EVERY WS-CKPT-     *
+000800*                  INTERVAL ROWS IT COMMITS AND WRITES A        *
+000900*                  CHECKPOINT RECORD; ON RESTART IT SKIPS THE   *
+001000*                  ROWS ALREADY PROCESSED INSTEAD OF RELOADING  *
+001100*                  THE WHOLE FILE.                              *
+001200*  AUTHOR       :  D. L. MASON, DATA SERVICES GROUP             *
+001300*  INSTALLATION :  SAMPLE APPLICATIONS                          *
+001400*  DATE-WRITTEN :  2026-08-09                                   *
+001500*                                                               *
+001600*  MODIFICATION HISTORY                                         *
+001700*  -------------------------------------------------------------*
+001800*  DATE       INIT  DESCRIPTION                                 *
+001900*  ---------- ----  ------------------------------------------- *
+002000*  2026-08-09 DLM   ORIGINAL PROGRAM                             *
+002100*                                                               *
+002200*****************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID.    CITYLOAD.
+002500 AUTHOR.        D. L. MASON.
+002600 INSTALLATION.  SAMPLE APPLICATIONS.
+002700 DATE-WRITTEN.  2026-08-09.
+002800 DATE-COMPILED. 2026-08-09.
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT CITY-INPUT-FILE ASSIGN TO CITYIN
+003300         ORGANIZATION IS SEQUENTIAL
+003400         ACCESS MODE IS SEQUENTIAL
+003500         FILE STATUS IS WS-CITYIN-STATUS.
+003600     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+003700         ORGANIZATION IS SEQUENTIAL
+003800         ACCESS MODE IS SEQUENTIAL
+003900         FILE STATUS IS WS-CKPT-STATUS.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  CITY-INPUT-FILE
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 COPY CITYREC.
+004600 FD  CHECKPOINT-FILE
+004700     RECORDING MODE IS F
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  CHECKPOINT-RECORD.
+005000     05  CKPT-LAST-RECORD-NUM    PIC 9(09).
+005100     05  CKPT-FILLER             PIC X(71).
+005200 WORKING-STORAGE SECTION.
+005300*-----------------------------------------------------------------
+005400*    DB2 COMMUNICATION AREA
+005500*-----------------------------------------------------------------
+005600     EXEC SQL INCLUDE SQLCA END-EXEC.
+005700*-----------------------------------------------------------------
+005800*    COBSAMP CALL INTERFACE
+005900*-----------------------------------------------------------------
+006000 COPY CITYPARM.
+006100 01  WS-RESPONSE-TEXT             PIC X(80).
+006200*-----------------------------------------------------------------
+006300*    SWITCHES
+006400*-----------------------------------------------------------------
+006500 77  WS-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+006600     88  EOF-REACHED                         VALUE 'Y'.
+006700     88  NOT-AT-EOF                          VALUE 'N'.
+006800 77  WS-RESTART-SWITCH           PIC X(01)   VALUE 'N'.
+006900     88  THIS-IS-A-RESTART                   VALUE 'Y'.
+007000*-----------------------------------------------------------------
+007100*    COUNTERS AND CONTROL FIELDS
+007200*-----------------------------------------------------------------
+007300 77  WS-RECORD-COUNT             PIC 9(09) COMP VALUE ZERO.
+007400 77  WS-RECORDS-LOADED           PIC 9(09) COMP VALUE ZERO.
+007500 77  WS-RECORDS-REJECTED         PIC 9(09) COMP VALUE ZERO.
+007600 77  WS-CKPT-INTERVAL            PIC 9(09) COMP VALUE 100.
+007700 77  WS-CKPT-COUNTER             PIC 9(09) COMP VALUE ZERO.
+007800 77  WS-SKIP-TARGET               PIC 9(09) COMP VALUE ZERO.
+007900 77  WS-CITYIN-STATUS            PIC X(02)   VALUE SPACES.
+008000 77  WS-CKPT-STATUS              PIC X(02)   VALUE SPACES.
+008100 PROCEDURE DIVISION.
+008200*****************************************************************
+008300*    0000-MAINLINE-CONTROL                                       *
+008400*****************************************************************
+008500 0000-MAINLINE-CONTROL.
+008600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008700     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+008800         UNTIL EOF-REACHED.
+008900     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009000     GO TO 9999-EXIT.
+009100*****************************************************************
+009200*    1000-INITIALIZE - OPEN THE INPUT FILE, READ ANY EXISTING    *
+009300*                      CHECKPOINT, AND SKIP THE RECORDS ALREADY  *
+009400*                      LOADED ON A PRIOR RUN                     *
+009500*****************************************************************
+009600 1000-INITIALIZE.
+009700     OPEN INPUT CITY-INPUT-FILE.
+009800     IF WS-CITYIN-STATUS NOT = '00'
+009900         DISPLAY 'CITYLOAD: OPEN OF CITYIN FAILED, STATUS = '
+010000             WS-CITYIN-STATUS
+010100         MOVE 'Y' TO WS-EOF-SWITCH
+010200         GO TO 1000-EXIT
+010300     END-IF.
+010400     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+010500     IF THIS-IS-A-RESTART
+010600         PERFORM 1200-SKIP-LOADED-RECORDS THRU 1200-EXIT
+010700             UNTIL WS-RECORD-COUNT >= WS-SKIP-TARGET
+010800                 OR EOF-REACHED
+010900     END-IF.
+010950     IF NOT-AT-EOF
+010960         PERFORM 2100-READ-CITY-RECORD THRU 2100-EXIT
+010970     END-IF.
+011000 1000-EXIT.
+011100     EXIT.
+011200*****************************************************************
+011300*    1100-READ-CHECKPOINT - IF A CHECKPOINT FILE FROM A PRIOR    *
+011400*                           RUN EXISTS, PICK UP THE LAST RECORD  *
+011500*                           NUMBER PROCESSED                     *
+011600*****************************************************************
+011700 1100-READ-CHECKPOINT.
+011800     OPEN INPUT CHECKPOINT-FILE.
+011900     IF WS-CKPT-STATUS = '00'
+012000         READ CHECKPOINT-FILE
+012100             AT END
+012200                 MOVE ZERO TO WS-SKIP-TARGET
+012300             NOT AT END
+012400                 MOVE CKPT-LAST-RECORD-NUM TO WS-SKIP-TARGET
+012500                 MOVE 'Y' TO WS-RESTART-SWITCH
+012600         END-READ
+012700         CLOSE CHECKPOINT-FILE
+012800     END-IF.
+012900 1100-EXIT.
+013000     EXIT.
+013100*****************************************************************
+013200*    1200-SKIP-LOADED-RECORDS - READ AND DISCARD INPUT RECORDS   *
+013300*                               ALREADY LOADED ON A PRIOR RUN    *
+013400*****************************************************************
+013500 1200-SKIP-LOADED-RECORDS.
+013600     PERFORM 2100-READ-CITY-RECORD THRU 2100-EXIT.
+013700 1200-EXIT.
+013800     EXIT.
+013900*****************************************************************
+014000*    2000-PROCESS-RECORDS - CALL COBSAMP TO INSERT THE CURRENT   *
+014100*                           CITY, CHECKPOINT EVERY N RECORDS,    *
+014200*                           AND READ THE NEXT INPUT RECORD       *
+014300*****************************************************************
+014400 2000-PROCESS-RECORDS.
+014500     PERFORM 3000-INSERT-CITY THRU 3000-EXIT.
+014600     ADD 1 TO WS-CKPT-COUNTER.
+014700     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+014800         PERFORM 4000-CHECKPOINT THRU 4000-EXIT
+014900         MOVE ZERO TO WS-CKPT-COUNTER
+015000     END-IF.
+015100     PERFORM 2100-READ-CITY-RECORD THRU 2100-EXIT.
+015200 2000-EXIT.
+015300     EXIT.
+015400*****************************************************************
+015500*    2100-READ-CITY-RECORD - READ THE NEXT CITY/COUNTRY PAIR     *
+015600*****************************************************************
+015700 2100-READ-CITY-RECORD.
+015800     READ CITY-INPUT-FILE
+015900         AT END
+016000             MOVE 'Y' TO WS-EOF-SWITCH
+016100         NOT AT END
+016200             ADD 1 TO WS-RECORD-COUNT
+016300     END-READ.
+016400 2100-EXIT.
+016500     EXIT.
+016600*****************************************************************
+016700*    3000-INSERT-CITY - CALL COBSAMP WITH THE INSERT ACTION FOR  *
+016800*                       THE CURRENT INPUT RECORD                 *
+016900*****************************************************************
+017000 3000-INSERT-CITY.
+017100     MOVE 1 TO VAR-LEN OF Action.
+017200     MOVE 'I' TO VAR-TEXT OF Action.
+017300     MOVE 32 TO VAR-LEN OF City.
+017400     MOVE CU-CITY TO VAR-TEXT OF City.
+017500     MOVE 32 TO VAR-LEN OF Country.
+017600     MOVE CU-COUNTRY TO VAR-TEXT OF Country.
+017700     CALL 'COBSAMP' USING Action City Country Response.
+017800     MOVE VAR-TEXT OF Response TO WS-RESPONSE-TEXT.
+017900     IF WS-RESPONSE-TEXT(1:15) = 'Insert successf'
+018000         ADD 1 TO WS-RECORDS-LOADED
+018100     ELSE
+018200         ADD 1 TO WS-RECORDS-REJECTED
+018300         DISPLAY 'CITYLOAD: RECORD ' WS-RECORD-COUNT ' REJECTED'
+018400         DISPLAY '  ' WS-RESPONSE-TEXT
+018500     END-IF.
+018600 3000-EXIT.
+018700     EXIT.
+018800*****************************************************************
+018900*    4000-CHECKPOINT - COMMIT THE UNIT OF WORK AND REWRITE THE   *
+019000*                      CHECKPOINT FILE WITH THE CURRENT RECORD   *
+019100*                      NUMBER                                    *
+019200*****************************************************************
+019300 4000-CHECKPOINT.
+019400     EXEC SQL
+019500         COMMIT WORK
+019600     END-EXEC.
+019700     MOVE WS-RECORD-COUNT TO CKPT-LAST-RECORD-NUM.
+019800     MOVE SPACES TO CKPT-FILLER.
+019900     OPEN OUTPUT CHECKPOINT-FILE.
+019950     IF WS-CKPT-STATUS NOT = '00'
+019960         DISPLAY 'CITYLOAD: OPEN OF CKPTFILE FAILED, STATUS = '
+019970             WS-CKPT-STATUS
+019980         GO TO 4000-EXIT
+019990     END-IF.
+020000     WRITE CHECKPOINT-RECORD.
+020100     CLOSE CHECKPOINT-FILE.
+020200     DISPLAY 'CITYLOAD: CHECKPOINT AT RECORD ' WS-RECORD-COUNT.
+020300 4000-EXIT.
+020400     EXIT.
+020500*****************************************************************
+020600*    8000-TERMINATE - FINAL COMMIT, CLOSE FILES, AND REMOVE THE  *
+020700*                     CHECKPOINT SINCE THE LOAD COMPLETED        *
+020800*****************************************************************
+020900 8000-TERMINATE.
+021000     EXEC SQL
+021100         COMMIT WORK
+021200     END-EXEC.
+021300     CLOSE CITY-INPUT-FILE.
+021400     MOVE ZERO TO CKPT-LAST-RECORD-NUM.
+021500     MOVE SPACES TO CKPT-FILLER.
+021600     OPEN OUTPUT CHECKPOINT-FILE.
+021650     IF WS-CKPT-STATUS NOT = '00'
+021660         DISPLAY 'CITYLOAD: OPEN OF CKPTFILE FAILED, STATUS = '
+021670             WS-CKPT-STATUS
+021680     ELSE
+021690         CLOSE CHECKPOINT-FILE
+021695     END-IF.
+021800     DISPLAY 'CITYLOAD: RECORDS READ     = ' WS-RECORD-COUNT.
+021900     DISPLAY 'CITYLOAD: RECORDS LOADED   = ' WS-RECORDS-LOADED.
+022000     DISPLAY 'CITYLOAD: RECORDS REJECTED = ' WS-RECORDS-REJECTED.
+022100 8000-EXIT.
+022200     EXIT.
+022300*****************************************************************
+022400*    9999-EXIT - COMMON PROGRAM EXIT                             *
+022500*****************************************************************
+022600 9999-EXIT.
+022700     STOP RUN.
