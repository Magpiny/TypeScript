@@ -0,0 +1,209 @@
+000100*****************************************************************
+000200*                                                               *
+000300*  PROGRAM      :  CITYMNT                                      *
+000400*  TRANSACTION  :  CMNT                                         *
+000500*  DESCRIPTION  :  CICS PSEUDO-CONVERSATIONAL MAINTENANCE        *
+000600*                  TRANSACTION FOR SAMPLE.CITYTABLE. THE          *
+000700*                  OPERATOR KEYS AN ACTION CODE (S/I/D/U/V)      *
+000800*                  PLUS CITY AND COUNTRY ON MAP CITYMP1 AND      *
+000900*                  THIS PROGRAM BUILDS THE SAME ACTION/CITY/     *
+001000*                  COUNTRY/RESPONSE LINKAGE COBSAMP'S OTHER      *
+001100*                  CALLERS USE, CALLS COBSAMP, AND REDISPLAYS    *
+001200*                  THE MAP WITH THE RESPONSE TEXT.               *
+001300*  AUTHOR       :  D. L. MASON, DATA SERVICES GROUP              *
+001400*  INSTALLATION :  SAMPLE APPLICATIONS                           *
+001500*  DATE-WRITTEN :  2026-08-09                                    *
+001600*                                                               *
+001700*  MODIFICATION HISTORY                                         *
+001800*  -------------------------------------------------------------*
+001900*  DATE       INIT  DESCRIPTION                                 *
+002000*  ---------- ----  ------------------------------------------- *
+002100*  2026-08-09 DLM   ORIGINAL PROGRAM                             *
+002200*                                                               *
+002300*****************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID.    CITYMNT.
+002600 AUTHOR.        D. L. MASON.
+002700 INSTALLATION.  SAMPLE APPLICATIONS.
+002800 DATE-WRITTEN.  2026-08-09.
+002900 DATE-COMPILED. 2026-08-09.
+003000 ENVIRONMENT DIVISION.
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300*-----------------------------------------------------------------
+003400*    COMMAREA -- CARRIES THE MAP-BUILDING STATE BETWEEN THE       *
+003500*    PSEUDO-CONVERSATIONAL SEND-MAP AND RECEIVE-MAP TRIPS         *
+003600*-----------------------------------------------------------------
+003700 01  WS-COMMAREA                  PIC X(01).
+004000*-----------------------------------------------------------------
+004100*    COBSAMP CALL INTERFACE                                      *
+004200*-----------------------------------------------------------------
+004300 COPY CITYPARM.
+004400 01  WS-RESPONSE-TEXT             PIC X(80).
+004500*-----------------------------------------------------------------
+004600*    SCREEN WORK FIELDS                                          *
+004700*-----------------------------------------------------------------
+004800 01  WS-MESSAGE                   PIC X(79)   VALUE SPACES.
+004900 77  WS-EIBAID-SAVE               PIC X(01).
+004920 77  WS-RESP                      PIC S9(08) COMP.
+004950 77  WS-STRING-OVERFLOW-SWITCH    PIC X(01)   VALUE 'N'.
+004960     88  STRING-OVERFLOW-OCCURRED           VALUE 'Y'.
+005000*-----------------------------------------------------------------
+005100*    RESOURCE NAMES                                              *
+005200*-----------------------------------------------------------------
+005300 01  WS-MAPSET-NAME               PIC X(08)   VALUE 'CITYMAP'.
+005400 01  WS-MAP-NAME                  PIC X(08)   VALUE 'CITYMP1'.
+005500 01  WS-PROGRAM-NAME              PIC X(08)   VALUE 'CITYMNT'.
+005550 COPY DFHAID.
+005600 COPY CITYMAP.
+005700 LINKAGE SECTION.
+005800 01  DFHCOMMAREA                  PIC X(01).
+005900 PROCEDURE DIVISION.
+006000*****************************************************************
+006100*    0000-MAINLINE-CONTROL                                       *
+006200*****************************************************************
+006300 0000-MAINLINE-CONTROL.
+006400     IF EIBCALEN = ZERO
+006500         PERFORM 1000-INITIAL-ENTRY THRU 1000-EXIT
+006600     ELSE
+006700         PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+006800     END-IF.
+006900     GO TO 9999-EXIT.
+007000*****************************************************************
+007100*    1000-INITIAL-ENTRY - FIRST ENTRY TO THE TRANSACTION, NO      *
+007200*                        COMMAREA YET -- SEND A BLANK SCREEN      *
+007300*****************************************************************
+007400 1000-INITIAL-ENTRY.
+007500     MOVE SPACES TO CITYMP1O.
+007600     MOVE SPACES TO WS-MESSAGE.
+007700     MOVE -1 TO ACTIONL OF CITYMP1I.
+007800     PERFORM 8000-SEND-MAP THRU 8000-EXIT.
+007900 1000-EXIT.
+008000     EXIT.
+008100*****************************************************************
+008200*    2000-PROCESS-REQUEST - RETURNED FROM PF-KEY/ENTER, RECEIVE   *
+008300*                          THE MAP AND DISPATCH ON EIBAID         *
+008400*****************************************************************
+008500 2000-PROCESS-REQUEST.
+008600     MOVE EIBAID TO WS-EIBAID-SAVE.
+008700     IF WS-EIBAID-SAVE = DFHPF3
+008800         EXEC CICS
+008900             RETURN
+009000         END-EXEC
+009200     END-IF.
+009300     EXEC CICS
+009400         RECEIVE MAP(WS-MAP-NAME)
+009500                 MAPSET(WS-MAPSET-NAME)
+009600                 INTO(CITYMP1I)
+009620                 RESP(WS-RESP)
+009700     END-EXEC.
+009720     IF WS-RESP = DFHRESP(MAPFAIL)
+009740         MOVE SPACES TO CITYMP1I
+009760     END-IF.
+009800     PERFORM 3000-BUILD-COBSAMP-CALL THRU 3000-EXIT.
+009900     PERFORM 8000-SEND-MAP THRU 8000-EXIT.
+010000 2000-EXIT.
+010100     EXIT.
+010200*****************************************************************
+010300*    3000-BUILD-COBSAMP-CALL - VALIDATE THE KEYED FIELDS, BUILD   *
+010400*                              THE ACTION/CITY/COUNTRY LINKAGE,   *
+010500*                              AND CALL COBSAMP                   *
+010600*****************************************************************
+010700 3000-BUILD-COBSAMP-CALL.
+010800     IF ACTIONI OF CITYMP1I = SPACES
+010900         MOVE 'ACTION MUST BE S, I, D, U OR V' TO WS-MESSAGE
+011000         GO TO 3000-EXIT
+011100     END-IF.
+011200     IF ACTIONI OF CITYMP1I NOT = 'S'
+011210        AND ACTIONI OF CITYMP1I NOT = 's'
+011300         IF CITYI OF CITYMP1I = SPACES
+011350             MOVE 'CITY MAY NOT BE BLANK' TO WS-MESSAGE
+011400             GO TO 3000-EXIT
+011450         END-IF
+011500     END-IF.
+011600     MOVE 1 TO VAR-LEN OF Action.
+011700     MOVE ACTIONI OF CITYMP1I TO VAR-TEXT OF Action.
+011800     IF ACTIONI OF CITYMP1I = 'U' OR 'u'
+011810         MOVE 'N' TO WS-STRING-OVERFLOW-SWITCH
+011850         PERFORM 3100-BUILD-UPDATE-CITY THRU 3100-EXIT
+011900         PERFORM 3200-BUILD-UPDATE-COUNTRY THRU 3200-EXIT
+011910         IF STRING-OVERFLOW-OCCURRED
+011920             MOVE 'CITY/COUNTRY OLD,NEW VALUE TOO LONG' TO
+011930                 WS-MESSAGE
+011940             GO TO 3000-EXIT
+011950         END-IF
+012000     ELSE
+012100         MOVE 32 TO VAR-LEN OF City
+012200         MOVE CITYI OF CITYMP1I TO VAR-TEXT OF City
+012310         IF COUNTRYI OF CITYMP1I = SPACES
+012320             MOVE 0 TO VAR-LEN OF Country
+012330         ELSE
+012340             MOVE 32 TO VAR-LEN OF Country
+012350         END-IF
+012400         MOVE COUNTRYI OF CITYMP1I TO VAR-TEXT OF Country
+012500     END-IF.
+012600     CALL 'COBSAMP' USING Action City Country Response.
+012700     MOVE VAR-TEXT OF Response TO WS-RESPONSE-TEXT.
+012800     MOVE WS-RESPONSE-TEXT(1:79) TO WS-MESSAGE.
+012900 3000-EXIT.
+013000     EXIT.
+013100*****************************************************************
+013200*    3100-BUILD-UPDATE-CITY - FOR THE UPDATE ACTION, City CARRIES *
+013300*                             "OLD,NEW" THE SAME WAY COBSAMP'S    *
+013400*                             OWN UPDATE BRANCH EXPECTS IT        *
+013500*****************************************************************
+013600 3100-BUILD-UPDATE-CITY.
+013700     MOVE SPACES TO VAR-TEXT OF City.
+013800     STRING FUNCTION TRIM(CITYI OF CITYMP1I) DELIMITED BY SIZE
+013900         ',' DELIMITED BY SIZE
+014000         FUNCTION TRIM(NEWCITYI OF CITYMP1I) DELIMITED BY SIZE
+014100         INTO VAR-TEXT OF City(1:32)
+014150         ON OVERFLOW
+014160             MOVE 'Y' TO WS-STRING-OVERFLOW-SWITCH
+014200     END-STRING.
+014300     MOVE 32 TO VAR-LEN OF City.
+014400 3100-EXIT.
+014500     EXIT.
+014600*****************************************************************
+014700*    3200-BUILD-UPDATE-COUNTRY - SAME PATTERN AS 3100 FOR THE     *
+014800*                                COUNTRY "OLD,NEW" PAIR           *
+014900*****************************************************************
+015000 3200-BUILD-UPDATE-COUNTRY.
+015100     MOVE SPACES TO VAR-TEXT OF Country.
+015200     STRING FUNCTION TRIM(COUNTRYI OF CITYMP1I) DELIMITED BY SIZE
+015300         ',' DELIMITED BY SIZE
+015400         FUNCTION TRIM(NEWCTRYI OF CITYMP1I) DELIMITED BY SIZE
+015500         INTO VAR-TEXT OF Country(1:32)
+015550         ON OVERFLOW
+015560             MOVE 'Y' TO WS-STRING-OVERFLOW-SWITCH
+015600     END-STRING.
+015700     MOVE 32 TO VAR-LEN OF Country.
+015800 3200-EXIT.
+015900     EXIT.
+016000*****************************************************************
+016100*    8000-SEND-MAP - REDISPLAY THE SCREEN WITH THE CURRENT        *
+016200*                   MESSAGE AND SET UP THE NEXT PSEUDO-           *
+016300*                   CONVERSATIONAL RETURN                         *
+016400*****************************************************************
+016500 8000-SEND-MAP.
+016600     MOVE WS-MESSAGE TO MSGO.
+016700     EXEC CICS
+016800         SEND MAP(WS-MAP-NAME)
+016900              MAPSET(WS-MAPSET-NAME)
+017000              FROM(CITYMP1O)
+017100              ERASE
+017200     END-EXEC.
+017400     EXEC CICS
+017500         RETURN TRANSID('CMNT')
+017600                COMMAREA(WS-COMMAREA)
+017700                LENGTH(1)
+017800     END-EXEC.
+017900 8000-EXIT.
+018000     EXIT.
+018100*****************************************************************
+018200*    9999-EXIT - COMMON PROGRAM EXIT                             *
+018300*****************************************************************
+018400 9999-EXIT.
+018500     EXEC CICS
+018600         RETURN
+018700     END-EXEC.
