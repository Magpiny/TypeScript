@@ -0,0 +1,32 @@
+000100***************************************************************
+000200*                                                             *
+000300*  CITYPARM  -  CALL/LINKAGE INTERFACE FOR SAMPLE.COBSAMP.    *
+000400*                ANY PROGRAM THAT CALLS COBSAMP DIRECTLY      *
+000500*                (RATHER THAN THROUGH DB2 AS A STORED         *
+000600*                PROCEDURE) SHOULD COPY THIS MEMBER SO ITS    *
+000700*                PARAMETER LIST MATCHES COBSAMP'S LINKAGE     *
+000800*                SECTION EXACTLY.                             *
+000900*                                                             *
+001000*  MODIFICATION HISTORY                                      *
+001100*  ----------------------------------------------------------*
+001200*  DATE       INIT  DESCRIPTION                              *
+001300*  ---------- ----  -----------------------------------------*
+001400*  2026-08-09 DLM   ORIGINAL COPYBOOK                        *
+001450*  2026-08-09 DLM   WIDENED ACTION VAR-TEXT SO A ROW-LIMIT,   *
+001460*                   OFFSET AND OUTPUT-FORMAT OPTION CAN ALL   *
+001470*                   BE CHAINED ONTO THE ACTION CODE AT ONCE   *
+001480*                   (E.G. 'S,50,3000,JSON')                   *
+001500*                                                             *
+001600***************************************************************
+001700 01 Action.
+001800      49 VAR-LEN  PIC S9(4)  USAGE BINARY.
+001900      49 VAR-TEXT PIC X9(24) USAGE DISPLAY.
+002000 01 City.
+002100      49 VAR-LEN  PIC S9(4)  USAGE BINARY.
+002200      49 VAR-TEXT PIC X9(32) USAGE DISPLAY.
+002300 01 Country.
+002400      49 VAR-LEN  PIC S9(4)  USAGE BINARY.
+002500      49 VAR-TEXT PIC X9(32) USAGE DISPLAY.
+002600 01 Response.
+002700      49 VAR-LEN  PIC S9(4)  USAGE BINARY.
+002800      49 VAR-TEXT PIC X9(80) USAGE DISPLAY.
