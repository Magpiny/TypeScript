@@ -0,0 +1,18 @@
+000100***************************************************************
+000200*                                                             *
+000300*  ISOCTRY  -  ONE RECORD OF THE ISO-3166 COUNTRY REFERENCE   *
+000400*              FILE. THE FILE IS MAINTAINED IN ASCENDING      *
+000500*              ORDER BY ISO-COUNTRY-NAME SO PROGRAMS CAN LOAD *
+000600*              IT STRAIGHT INTO A SEARCH ALL TABLE.           *
+000700*                                                             *
+000800*  MODIFICATION HISTORY                                      *
+000900*  ----------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                              *
+001100*  ---------- ----  -----------------------------------------*
+001200*  2026-08-09 DLM   ORIGINAL COPYBOOK                        *
+001300*                                                             *
+001400***************************************************************
+001500 01  ISO-COUNTRY-RECORD.
+001600     05  ISO-COUNTRY-NAME     PIC X(32).
+001700     05  ISO-COUNTRY-CODE     PIC X(02).
+001800     05  ISO-FILLER           PIC X(46).
