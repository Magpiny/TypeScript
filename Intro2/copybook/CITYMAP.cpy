@@ -0,0 +1,60 @@
+000100***************************************************************
+000200*                                                             *
+000300*  CITYMAP  -  SYMBOLIC MAP FOR MAPSET CITYMAP, MAP CITYMP1.  *
+000400*               GENERATED FORM OF THE BMS FIELDS DEFINED IN   *
+000500*               bms/CITYMAP.bms -- COPY THIS INTO ANY PROGRAM *
+000600*               THAT SENDS OR RECEIVES THE CITYMP1 MAP.       *
+000700*                                                             *
+000800*  MODIFICATION HISTORY                                      *
+000900*  ----------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                              *
+001100*  ---------- ----  -----------------------------------------*
+001200*  2026-08-09 DLM   ORIGINAL COPYBOOK                        *
+001300*                                                             *
+001400***************************************************************
+001500 01  CITYMP1I.
+001600     02  FILLER            PIC X(12).
+001700     02  ACTIONL           PIC S9(4) COMP.
+001800     02  ACTIONF           PIC X.
+001900     02  FILLER REDEFINES ACTIONF.
+002000         03  ACTIONA       PIC X.
+002100     02  ACTIONI           PIC X(01).
+002200     02  CITYL             PIC S9(4) COMP.
+002300     02  CITYF             PIC X.
+002400     02  FILLER REDEFINES CITYF.
+002500         03  CITYA         PIC X.
+002600     02  CITYI             PIC X(32).
+002700     02  COUNTRYL          PIC S9(4) COMP.
+002800     02  COUNTRYF          PIC X.
+002900     02  FILLER REDEFINES COUNTRYF.
+003000         03  COUNTRYA      PIC X.
+003100     02  COUNTRYI          PIC X(32).
+003200     02  NEWCITYL          PIC S9(4) COMP.
+003300     02  NEWCITYF          PIC X.
+003400     02  FILLER REDEFINES NEWCITYF.
+003500         03  NEWCITYA      PIC X.
+003600     02  NEWCITYI          PIC X(32).
+003700     02  NEWCTRYL          PIC S9(4) COMP.
+003800     02  NEWCTRYF          PIC X.
+003900     02  FILLER REDEFINES NEWCTRYF.
+004000         03  NEWCTRYA      PIC X.
+004100     02  NEWCTRYI          PIC X(32).
+004200     02  MSGL              PIC S9(4) COMP.
+004300     02  MSGF              PIC X.
+004400     02  FILLER REDEFINES MSGF.
+004500         03  MSGA          PIC X.
+004600     02  MSGI              PIC X(79).
+004700 01  CITYMP1O REDEFINES CITYMP1I.
+004800     02  FILLER            PIC X(12).
+004900     02  FILLER            PIC X(03).
+005000     02  ACTIONO           PIC X(01).
+005100     02  FILLER            PIC X(03).
+005200     02  CITYO             PIC X(32).
+005300     02  FILLER            PIC X(03).
+005400     02  COUNTRYO          PIC X(32).
+005500     02  FILLER            PIC X(03).
+005600     02  NEWCITYO          PIC X(32).
+005700     02  FILLER            PIC X(03).
+005800     02  NEWCTRYO          PIC X(32).
+005900     02  FILLER            PIC X(03).
+006000     02  MSGO              PIC X(79).
