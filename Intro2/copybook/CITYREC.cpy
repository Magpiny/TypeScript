@@ -0,0 +1,21 @@
+000100***************************************************************
+000200*                                                             *
+000300*  CITYREC   -  RECORD LAYOUT FOR THE CITY/COUNTRY UNLOAD     *
+000400*                FILE PRODUCED BY CITYXTR. CITYLOAD ALSO      *
+000500*                COPIES THIS MEMBER TO READ THAT FILE BACK IN *
+000550*                ON RESTART; ANY FUTURE DOWNSTREAM FEED OF    *
+000560*                THE UNLOAD FILE SHOULD COPY IT AS WELL.      *
+000700*  MODIFICATION HISTORY                                      *
+000800*  ----------------------------------------------------------*
+000900*  DATE       INIT  DESCRIPTION                              *
+001000*  ---------- ----  -----------------------------------------*
+001100*  2026-08-09 DLM   ORIGINAL COPYBOOK                        *
+001150*  2026-08-09 DLM   CORRECTED HEADER: CITYRPT AND CITYRECN    *
+001160*                   READ SAMPLE.CITYTABLE DIRECTLY VIA THEIR  *
+001170*                   OWN CURSORS AND NEVER COPY THIS MEMBER    *
+001200*                                                             *
+001300***************************************************************
+001400 01  CITY-UNLOAD-RECORD.
+001500     05  CU-CITY                     PIC X(32).
+001600     05  CU-COUNTRY                  PIC X(32).
+001700     05  CU-FILLER                   PIC X(16).
