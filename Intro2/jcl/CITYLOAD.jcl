@@ -0,0 +1,36 @@
+//CITYLOAD JOB (ACCTNO),'CITY LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//*  JOBNAME  :  CITYLOAD                                             *
+//*  PURPOSE  :  CHECKPOINT/RESTART BULK LOAD OF CITY/COUNTRY PAIRS   *
+//*              INTO SAMPLE.CITYTABLE VIA COBSAMP. IF CKPTFILE       *
+//*              ALREADY CONTAINS A CHECKPOINT RECORD FROM A PRIOR    *
+//*              RUN THAT ABENDED, RESUBMITTING THIS JOB RESTARTS     *
+//*              THE LOAD AFTER THE LAST COMMITTED RECORD RATHER      *
+//*              THAN RELOADING THE WHOLE FILE.                       *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                             *
+//*  ----------------------------------------------------------------*
+//*  DATE       INIT  DESCRIPTION                                    *
+//*  ---------- ----  --------------------------------------------- *
+//*  2026-08-09 DLM   ORIGINAL JOB                                   *
+//*                                                                   *
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=SAMPLE.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//CITYIN   DD   DSN=SAMPLE.CITYTAB.LOAD,DISP=SHR
+//CKPTFILE DD   DSN=SAMPLE.CITYLOAD.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN)
+  RUN PROGRAM(CITYLOAD) PLAN(CITYLDPLN) LIB('SAMPLE.LOADLIB')
+  END
+/*
