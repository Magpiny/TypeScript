@@ -0,0 +1,32 @@
+//CITYRPT  JOB (ACCTNO),'CITY REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//*  JOBNAME  :  CITYRPT                                              *
+//*  PURPOSE  :  PRINT A PAGE-FORMATTED LISTING OF SAMPLE.CITYTABLE,  *
+//*              SORTED BY COUNTRY THEN CITY, WITH A PER-COUNTRY      *
+//*              CITY COUNT AND A REPORT GRAND TOTAL.                 *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                             *
+//*  ----------------------------------------------------------------*
+//*  DATE       INIT  DESCRIPTION                                    *
+//*  ---------- ----  --------------------------------------------- *
+//*  2026-08-09 DLM   ORIGINAL JOB                                   *
+//*                                                                   *
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=SAMPLE.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK03 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//CITYPRT  DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN)
+  RUN PROGRAM(CITYRPT) PLAN(CITYRPPLN) LIB('SAMPLE.LOADLIB')
+  END
+/*
