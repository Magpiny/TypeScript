@@ -0,0 +1,30 @@
+//CITYRECN JOB (ACCTNO),'CITY RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//*  JOBNAME  :  CITYRECN                                             *
+//*  PURPOSE  :  RECONCILE THE DISTINCT COUNTRY VALUES IN             *
+//*              SAMPLE.CITYTABLE AGAINST THE ISO-3166 COUNTRY        *
+//*              REFERENCE FILE AND PRODUCE AN EXCEPTION REPORT.      *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                             *
+//*  ----------------------------------------------------------------*
+//*  DATE       INIT  DESCRIPTION                                    *
+//*  ---------- ----  --------------------------------------------- *
+//*  2026-08-09 DLM   ORIGINAL JOB                                   *
+//*                                                                   *
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=SAMPLE.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//ISOREF   DD   DSN=SAMPLE.ISO3166.REFFILE,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN)
+  RUN PROGRAM(CITYRECN) PLAN(CITYRCPLN) LIB('SAMPLE.LOADLIB')
+  END
+/*
