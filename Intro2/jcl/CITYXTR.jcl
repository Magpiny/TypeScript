@@ -0,0 +1,37 @@
+//CITYXTR  JOB (ACCTNO),'CITY UNLOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*                                                                   *
+//*  JOBNAME  :  CITYXTR                                              *
+//*  PURPOSE  :  NIGHTLY UNLOAD OF SAMPLE.CITYTABLE TO A FIXED-WIDTH  *
+//*              SEQUENTIAL FILE FOR DOWNSTREAM FEEDS.                *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                             *
+//*  ----------------------------------------------------------------*
+//*  DATE       INIT  DESCRIPTION                                    *
+//*  ---------- ----  --------------------------------------------- *
+//*  2026-08-09 DLM   ORIGINAL JOB                                   *
+//*  2026-08-09 DLM   CITYOUT MOVED TO A GDG SO THE JOB CAN RERUN     *
+//*                   EVERY NIGHT INSTEAD OF ONLY ONCE. THE GDG BASE  *
+//*                   SAMPLE.CITYTAB.UNLOAD IS DEFINED ONCE, OUTSIDE  *
+//*                   THIS JOB, WITH:                                *
+//*                     DEFINE GDG (NAME(SAMPLE.CITYTAB.UNLOAD) -     *
+//*                       LIMIT(14) SCRATCH NOEMPTY)                  *
+//*                                                                   *
+//*********************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=SAMPLE.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//CITYOUT  DD   DSN=SAMPLE.CITYTAB.UNLOAD(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN)
+  RUN PROGRAM(CITYXTR) PLAN(CITYXPLN) LIB('SAMPLE.LOADLIB')
+  END
+/*
